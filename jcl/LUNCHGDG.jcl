@@ -0,0 +1,15 @@
+//LUNCHGDG JOB (ACCTNO),'DEFINE GDG BASE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP - RUN BEFORE LUNCHDLY IS SCHEDULED FOR THE
+//* FIRST TIME. DEFINES THE GDG BASE THAT HOLDS ONE GENERATION
+//* OF THE DAILY LUNCH-PICK OUTPUT PER RUN (REQ 005).
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE GDG (NAME(RCS.LUNCH.PICKOUT)  -
+          LIMIT(30)                      -
+          NOEMPTY                        -
+          SCRATCH)
+/*
