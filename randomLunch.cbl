@@ -1,36 +1,407 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. randomLunch.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT place-file ASSIGN TO "PLACES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PLACE-KEY
+               FILE STATUS IS ws-place-status.
+
+           SELECT hist-file ASSIGN TO "HIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS ws-hist-status.
+
+           SELECT pickout-file ASSIGN TO "PICKOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-pickout-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  place-file.
+           COPY PLACEREC.
+
+       FD  hist-file.
+           COPY HISTREC.
+
+       FD  pickout-file.
+           01 pickout-line pic x(80).
+
        WORKING-STORAGE SECTION.
-           01 option-strings.
-            02 filler pic x(17) value "by CHLOE         ".
-            02 filler pic x(17) value "B & H Dairy      ".
-            02 filler pic x(17) value "Taboonette       ".
-            02 filler pic x(17) value "Tortaria         ".
-            02 filler pic x(17) value "Mimi Cheng's     ".
-            02 filler pic x(17) value "Taqueria Diana   ".
-            02 filler pic x(17) value "Joe's Pizza      ".
-            02 filler pic x(17) value "Hu Kitchen       ".
-            02 filler pic x(17) value "Saigon Shack     ".
-            02 filler pic x(17) value "Manousheh        ".
-            02 filler pic x(17) value "San Marzano      ".
-            02 filler pic x(17) value "Otafuku x Medetai".
-            02 filler pic x(17) value "The Grey Dog     ".
-            02 filler pic x(17) value "Mamoun's Falafel ".
-            02 filler pic x(17) value "Kiin Thai Eatery ".
-            02 filler pic x(17) value "Bluestone Lane   ".
-            02 filler pic x(17) value "Peacefood Cafe   ".
-            02 filler pic x(17) value "Tacombi Bleecker ".
-            02 filler pic x(17) value "Village Taverna  ".
-
-           01 option-arr redefines option-strings.
-            02 places occurs 19 times pic x(17).
+           01 ws-place-status pic xx.
+           01 ws-hist-status pic xx.
+           01 ws-pickout-status pic xx.
+
+           01 ws-place-table.
+            02 ws-place-entry occurs 50 times indexed by ws-idx.
+             03 ws-entry-code pic x(6).
+             03 ws-entry-name pic x(17).
+           01 ws-place-count pic 9(4) value 0.
+           01 ws-place-overflow-flag pic x value "N".
+              88 ws-place-table-overflowed value "Y".
+
+           01 ws-group-code pic x(4) value spaces.
+           01 ws-filter-cuisine pic x(10) value spaces.
+           01 ws-filter-dietary pic x value space.
+           01 ws-dietary-match-flag pic x value "N".
+           01 ws-party-size pic 9(3) value 0.
+
+           01 ws-excluded-codes.
+            02 ws-excl-code occurs 50 times pic x(6).
+           01 ws-excl-code-count pic 9(4) value 0.
+           01 ws-excl-overflow-flag pic x value "N".
+              88 ws-excl-table-overflowed value "Y".
+
+           01 ws-business-days.
+            02 ws-business-day occurs 5 times pic 9(8).
+
+           01 ws-current-date pic x(21).
+           01 ws-today pic 9(8).
+           01 ws-work-int pic 9(9).
+           01 ws-work-date pic 9(8).
+           01 ws-day-of-week pic 9.
+           01 ws-bd-count pic 9.
 
            01 seed pic 9(9) comp-5 sync.
-           01 random-idx PIC 99 COMP-5 sync.
+           01 random-idx pic 9(4) comp-5 sync.
+           01 ws-attempt-count pic 9(4) comp-5 sync.
+           01 ws-max-attempts pic 9(4) comp-5 sync.
+           01 ws-candidate-code pic x(6).
+           01 ws-excluded-flag pic x value "N".
+              88 ws-candidate-excluded value "Y".
+           01 ws-next-seq pic 9(4).
+
+           01 ws-final-idx pic 9(4) comp-5 sync.
+           01 ws-pick-is-override pic x value "N".
+              88 ws-pick-was-overridden value "Y".
+           01 ws-confirm pic x.
+           01 ws-override-code pic x(6).
+           01 ws-override-idx pic 9(4) comp-5 sync.
 
        PROCEDURE DIVISION.
-           accept seed from time.
-           COMPUTE random-idx = FUNCTION RANDOM(seed) * 19 + 1.
-           DISPLAY places(random-idx).
+       main-control.
+           PERFORM get-todays-date.
+           PERFORM get-group-code.
+           PERFORM get-filter-criteria.
+           PERFORM get-party-size.
+           PERFORM load-active-places.
+           PERFORM compute-business-days.
+           PERFORM load-excluded-codes.
+           PERFORM pick-a-place.
+           MOVE random-idx TO ws-final-idx.
+           PERFORM confirm-or-override-pick.
+           DISPLAY ws-entry-name(ws-final-idx).
+           PERFORM record-pick-in-history.
+           PERFORM write-pickout-dataset.
            goback.
+
+       get-todays-date.
+           MOVE FUNCTION CURRENT-DATE TO ws-current-date.
+           MOVE ws-current-date(1:8) TO ws-today.
+
+      *    Each office/group keeps its own place pool and its own
+      *    no-repeat history (Req 007) - everything downstream filters
+      *    on this code.
+       get-group-code.
+           DISPLAY "ENTER GROUP/OFFICE CODE (4 CHARS): ".
+           ACCEPT ws-group-code.
+
+      *    Optional narrowing of today's pool - blank either answer
+      *    to draw from every active place. Dietary code is one of
+      *    V (vegetarian), N (vegan), H (halal), F (gluten-free).
+       get-filter-criteria.
+           DISPLAY "CUISINE FILTER (BLANK FOR ANY): ".
+           ACCEPT ws-filter-cuisine.
+           DISPLAY "DIETARY FILTER V/N/H/F (BLANK FOR ANY): ".
+           ACCEPT ws-filter-dietary.
+
+      *    How many are coming to lunch - only places that can seat
+      *    the whole group stay in today's pool (Req 008). 0/blank
+      *    means "not sure yet", so no place is excluded on capacity.
+       get-party-size.
+           DISPLAY "PARTY SIZE (0 IF UNKNOWN/DON'T CARE): ".
+           ACCEPT ws-party-size.
+
+       load-active-places.
+           OPEN INPUT place-file.
+           IF ws-place-status NOT = "00"
+               DISPLAY "ERROR OPENING PLACES - STATUS "
+                   ws-place-status
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM UNTIL ws-place-status = "10"
+               READ place-file NEXT RECORD
+                   AT END
+                       MOVE "10" TO ws-place-status
+                   NOT AT END
+                       PERFORM add-place-if-eligible
+               END-READ
+           END-PERFORM.
+           CLOSE place-file.
+           IF ws-place-table-overflowed
+               DISPLAY "ERROR: MORE THAN 50 ELIGIBLE PLACES FOR THIS "
+                   "GROUP/FILTER - RAISE ws-place-table'S OCCURS LIMIT"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           IF ws-place-count = 0
+               DISPLAY "NO PLACES MATCH THE REQUESTED FILTERS"
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       add-place-if-eligible.
+           IF PLACE-IS-ACTIVE AND PLACE-GROUP-CODE = ws-group-code
+                   AND (ws-party-size = 0
+                       OR PLACE-MAX-CAPACITY >= ws-party-size)
+               IF ws-filter-cuisine = SPACES
+                       OR PLACE-CUISINE-CODE = ws-filter-cuisine
+                   PERFORM check-dietary-filter
+                   IF ws-dietary-match-flag = "Y"
+                       IF ws-place-count >= 50
+                           SET ws-place-table-overflowed TO TRUE
+                       ELSE
+                           ADD 1 TO ws-place-count
+                           MOVE PLACE-CODE
+                               TO ws-entry-code(ws-place-count)
+                           MOVE PLACE-NAME
+                               TO ws-entry-name(ws-place-count)
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       check-dietary-filter.
+           EVALUATE ws-filter-dietary
+               WHEN SPACE
+                   MOVE "Y" TO ws-dietary-match-flag
+               WHEN "V"
+                   MOVE "Y" TO ws-dietary-match-flag
+                   IF NOT PLACE-IS-VEGETARIAN
+                       MOVE "N" TO ws-dietary-match-flag
+                   END-IF
+               WHEN "N"
+                   MOVE "Y" TO ws-dietary-match-flag
+                   IF NOT PLACE-IS-VEGAN
+                       MOVE "N" TO ws-dietary-match-flag
+                   END-IF
+               WHEN "H"
+                   MOVE "Y" TO ws-dietary-match-flag
+                   IF NOT PLACE-IS-HALAL
+                       MOVE "N" TO ws-dietary-match-flag
+                   END-IF
+               WHEN "F"
+                   MOVE "Y" TO ws-dietary-match-flag
+                   IF NOT PLACE-IS-GLUTEN-FREE
+                       MOVE "N" TO ws-dietary-match-flag
+                   END-IF
+               WHEN OTHER
+                   MOVE "Y" TO ws-dietary-match-flag
+           END-EVALUATE.
+
+      *    Build the set of the 5 most recent business days before
+      *    today (Mon-Fri), walking backwards one calendar day at a
+      *    time and skipping Saturday/Sunday.
+       compute-business-days.
+           COMPUTE ws-work-int = FUNCTION INTEGER-OF-DATE(ws-today).
+           MOVE 0 TO ws-bd-count.
+           PERFORM UNTIL ws-bd-count = 5
+               SUBTRACT 1 FROM ws-work-int
+               COMPUTE ws-work-date =
+                   FUNCTION DATE-OF-INTEGER(ws-work-int)
+               COMPUTE ws-day-of-week = FUNCTION MOD(ws-work-int, 7)
+               IF ws-day-of-week NOT = 0 AND ws-day-of-week NOT = 6
+                   ADD 1 TO ws-bd-count
+                   MOVE ws-work-date TO ws-business-day(ws-bd-count)
+               END-IF
+           END-PERFORM.
+
+      *    Scan the history file for picks on any of those business
+      *    days and remember which place codes to avoid re-drawing.
+       load-excluded-codes.
+           OPEN INPUT hist-file.
+           IF ws-hist-status NOT = "00"
+      *        No history yet (first run) - nothing to exclude.
+               CONTINUE
+           ELSE
+               PERFORM UNTIL ws-hist-status = "10"
+                   READ hist-file NEXT RECORD
+                       AT END
+                           MOVE "10" TO ws-hist-status
+                       NOT AT END
+                           PERFORM check-history-record-for-exclusion
+                   END-READ
+               END-PERFORM
+               CLOSE hist-file
+           END-IF.
+           IF ws-excl-table-overflowed
+               DISPLAY "ERROR: MORE THAN 50 RECENT PICKS FOR THIS "
+                   "GROUP - RAISE ws-excluded-codes'S OCCURS LIMIT"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       check-history-record-for-exclusion.
+           IF HIST-GROUP-CODE = ws-group-code
+               PERFORM VARYING ws-idx FROM 1 BY 1
+                       UNTIL ws-idx > 5
+                   IF HIST-DATE = ws-business-day(ws-idx)
+                       IF ws-excl-code-count >= 50
+                           SET ws-excl-table-overflowed TO TRUE
+                       ELSE
+                           ADD 1 TO ws-excl-code-count
+                           MOVE HIST-PLACE-CODE
+                               TO ws-excl-code(ws-excl-code-count)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *    Re-roll FUNCTION RANDOM until it lands outside the
+      *    exclusion set, or give up after a bounded number of
+      *    attempts and allow a repeat rather than loop forever.
+      *    FUNCTION RANDOM(seed) with a nonzero argument reseeds the
+      *    generator and always returns that seed's first value, so
+      *    only the first call in a pick-a-place invocation passes
+      *    seed - every retry inside the loop calls FUNCTION RANDOM()
+      *    with no argument to advance to the next value in sequence.
+       pick-a-place.
+           accept seed from time.
+           COMPUTE ws-max-attempts = ws-place-count * 10.
+           MOVE 0 TO ws-attempt-count.
+           COMPUTE random-idx =
+               FUNCTION RANDOM(seed) * ws-place-count + 1.
+           PERFORM FOREVER
+               MOVE ws-entry-code(random-idx) TO ws-candidate-code
+               PERFORM check-candidate-excluded
+               ADD 1 TO ws-attempt-count
+               IF NOT ws-candidate-excluded
+                   EXIT PERFORM
+               END-IF
+               IF ws-attempt-count >= ws-max-attempts
+                   DISPLAY "NOTE: ALL PLACES WERE RECENTLY PICKED - "
+                       "ALLOWING A REPEAT"
+                   EXIT PERFORM
+               END-IF
+               COMPUTE random-idx =
+                   FUNCTION RANDOM() * ws-place-count + 1
+           END-PERFORM.
+
+       check-candidate-excluded.
+           MOVE "N" TO ws-excluded-flag.
+           PERFORM VARYING ws-idx FROM 1 BY 1
+                   UNTIL ws-idx > ws-excl-code-count
+               IF ws-candidate-code = ws-excl-code(ws-idx)
+                   MOVE "Y" TO ws-excluded-flag
+               END-IF
+           END-PERFORM.
+
+      *    Let the operator veto today's random pick, then either force
+      *    a fresh random re-draw (excluding the rejected place) or
+      *    substitute a specific place from the same eligible pool. A
+      *    rejected code that is neither "R" nor in the pool just keeps
+      *    the random pick.
+       confirm-or-override-pick.
+           DISPLAY "TODAY'S PICK: " ws-entry-name(ws-final-idx).
+           DISPLAY "ACCEPT THIS PICK? (Y/N): ".
+           ACCEPT ws-confirm.
+           IF ws-confirm = "N" OR ws-confirm = "n"
+               DISPLAY "ENTER REPLACEMENT PLACE CODE, OR 'R' TO "
+                   "RE-DRAW (BLANK TO KEEP THE RANDOM PICK): "
+               ACCEPT ws-override-code
+               IF ws-override-code = "R" OR ws-override-code = "r"
+                   PERFORM redraw-excluding-rejected
+               ELSE
+                   IF ws-override-code NOT = SPACES
+                       PERFORM find-override-index
+                       IF ws-override-idx = 0
+                           DISPLAY "CODE NOT IN TODAY'S POOL - "
+                               "KEEPING THE RANDOM PICK"
+                       ELSE
+                           MOVE ws-override-idx TO ws-final-idx
+                           MOVE "Y" TO ws-pick-is-override
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Add the rejected place to this run's exclusion set so the
+      *    re-draw cannot land on it again, then re-roll exactly like
+      *    the original draw. Still logged as an override (Req 004)
+      *    since it only happened because the operator rejected the
+      *    first pick, even though the replacement is itself random.
+       redraw-excluding-rejected.
+           IF ws-excl-code-count >= 50
+               SET ws-excl-table-overflowed TO TRUE
+               DISPLAY "CANNOT EXCLUDE ANY MORE PLACES FOR A REDRAW "
+                   "- KEEPING THE REJECTED PICK"
+           ELSE
+               ADD 1 TO ws-excl-code-count
+               MOVE ws-entry-code(ws-final-idx)
+                   TO ws-excl-code(ws-excl-code-count)
+               PERFORM pick-a-place
+               MOVE random-idx TO ws-final-idx
+               MOVE "Y" TO ws-pick-is-override
+           END-IF.
+
+       find-override-index.
+           MOVE 0 TO ws-override-idx.
+           PERFORM VARYING ws-idx FROM 1 BY 1
+                   UNTIL ws-idx > ws-place-count
+               IF ws-entry-code(ws-idx) = ws-override-code
+                   MOVE ws-idx TO ws-override-idx
+               END-IF
+           END-PERFORM.
+
+       record-pick-in-history.
+           OPEN I-O hist-file.
+           IF ws-hist-status = "35"
+               CLOSE hist-file
+               OPEN OUTPUT hist-file
+               CLOSE hist-file
+               OPEN I-O hist-file
+           END-IF.
+           MOVE 1 TO ws-next-seq.
+           MOVE ws-group-code TO HIST-GROUP-CODE.
+           MOVE ws-today TO HIST-DATE.
+           PERFORM WITH TEST AFTER
+                   UNTIL ws-hist-status = "00" OR ws-next-seq > 9999
+               MOVE ws-next-seq TO HIST-SEQ-NO
+               MOVE ws-entry-code(ws-final-idx) TO HIST-PLACE-CODE
+               MOVE ws-entry-name(ws-final-idx) TO HIST-PLACE-NAME
+               IF ws-pick-was-overridden
+                   SET HIST-IS-OVERRIDE TO TRUE
+               ELSE
+                   SET HIST-IS-RANDOM TO TRUE
+               END-IF
+               WRITE HIST-RECORD
+                   INVALID KEY
+                       ADD 1 TO ws-next-seq
+                       MOVE "35" TO ws-hist-status
+                   NOT INVALID KEY
+                       MOVE "00" TO ws-hist-status
+               END-WRITE
+           END-PERFORM.
+           CLOSE hist-file.
+
+      *    Durable, human-readable record of the day's pick for the
+      *    batch job (Req 005) to archive as a dated/GDG dataset - the
+      *    HIST file above remains the system of record for no-repeat
+      *    and reporting logic.
+       write-pickout-dataset.
+           OPEN OUTPUT pickout-file.
+           MOVE SPACES TO pickout-line.
+           STRING ws-group-code DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ws-today DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ws-entry-code(ws-final-idx) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ws-entry-name(ws-final-idx) DELIMITED BY SIZE
+               INTO pickout-line.
+           WRITE pickout-line.
+           CLOSE pickout-file.
