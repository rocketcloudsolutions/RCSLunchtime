@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    HISTREC.CPY
+      *    Record layout for the daily-pick history file (HIST).
+      *    One record per pick; HIST-SEQ-NO lets a later override
+      *    (Req 004) log a second pick for the same date. HIST-KEY
+      *    leads with the group/office code (Req 007) so each group's
+      *    no-repeat window and reports only ever see their own picks.
+      ******************************************************************
+           01 HIST-RECORD.
+           05 HIST-KEY.
+            10 HIST-GROUP-CODE      PIC X(4).
+            10 HIST-DATE            PIC 9(8).
+            10 HIST-SEQ-NO          PIC 9(4).
+           05 HIST-PLACE-CODE       PIC X(6).
+           05 HIST-PLACE-NAME       PIC X(17).
+           05 HIST-PICK-TYPE        PIC X.
+              88 HIST-IS-RANDOM        VALUE "R".
+              88 HIST-IS-OVERRIDE      VALUE "O".
