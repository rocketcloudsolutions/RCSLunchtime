@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lunchRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT hist-file ASSIGN TO "HIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS ws-hist-status.
+
+           SELECT rpt-file ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-rpt-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  hist-file.
+           COPY HISTREC.
+
+       FD  rpt-file.
+           01 rpt-line pic x(80).
+
+       WORKING-STORAGE SECTION.
+           01 ws-hist-status pic xx.
+           01 ws-rpt-status pic xx.
+
+           01 ws-tally-table.
+            02 ws-tally-entry occurs 50 times indexed by ws-idx.
+             03 ws-tally-code pic x(6).
+             03 ws-tally-name pic x(17).
+             03 ws-weekly-count pic 9(4).
+             03 ws-weekly-last-date pic 9(8).
+             03 ws-monthly-count pic 9(4).
+             03 ws-monthly-last-date pic 9(8).
+           01 ws-tally-count pic 9(4) value 0.
+           01 ws-tally-overflow-flag pic x value "N".
+              88 ws-tally-table-overflowed value "Y".
+           01 ws-found-idx pic 9(4) value 0.
+
+           01 ws-group-code pic x(4) value spaces.
+
+           01 ws-current-date pic x(21).
+           01 ws-today pic 9(8).
+           01 ws-today-month pic 9(6).
+           01 ws-work-int pic 9(9).
+           01 ws-day-of-week pic 9.
+           01 ws-iso-day-of-week pic 9.
+           01 ws-week-start pic 9(8).
+           01 ws-week-end pic 9(8).
+
+           01 ws-print-line pic x(80).
+
+       PROCEDURE DIVISION.
+       main-control.
+           PERFORM get-todays-date.
+           PERFORM get-group-code.
+           PERFORM compute-week-boundaries.
+           PERFORM open-files.
+           PERFORM read-and-tally-history.
+           IF ws-tally-table-overflowed
+               DISPLAY "ERROR: MORE THAN 50 DISTINCT PLACE CODES IN "
+                   "THIS GROUP'S HISTORY - RAISE ws-tally-table'S "
+                   "OCCURS LIMIT"
+               PERFORM close-files
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM write-report.
+           PERFORM close-files.
+           goback.
+
+       get-todays-date.
+           MOVE FUNCTION CURRENT-DATE TO ws-current-date.
+           MOVE ws-current-date(1:8) TO ws-today.
+           MOVE ws-current-date(1:6) TO ws-today-month.
+
+      *    Reports are per group/office (Req 007) - HIST-KEY leads
+      *    with the group code so each office sees only its own picks.
+       get-group-code.
+           DISPLAY "ENTER GROUP/OFFICE CODE FOR REPORT (4 CHARS): ".
+           ACCEPT ws-group-code.
+
+      *    Monday-Sunday week containing today (ISO convention, with
+      *    Sunday treated as day 7 so the week starts on Monday).
+       compute-week-boundaries.
+           COMPUTE ws-work-int = FUNCTION INTEGER-OF-DATE(ws-today).
+           COMPUTE ws-day-of-week = FUNCTION MOD(ws-work-int, 7).
+           IF ws-day-of-week = 0
+               MOVE 7 TO ws-iso-day-of-week
+           ELSE
+               MOVE ws-day-of-week TO ws-iso-day-of-week
+           END-IF.
+           COMPUTE ws-week-start = FUNCTION DATE-OF-INTEGER(
+               ws-work-int - ws-iso-day-of-week + 1).
+           COMPUTE ws-week-end = FUNCTION DATE-OF-INTEGER(
+               ws-work-int - ws-iso-day-of-week + 7).
+
+       open-files.
+           OPEN INPUT hist-file.
+           OPEN OUTPUT rpt-file.
+
+       read-and-tally-history.
+           IF ws-hist-status NOT = "00"
+               DISPLAY "NO HISTORY FILE - REPORT WILL BE EMPTY"
+           ELSE
+               PERFORM UNTIL ws-hist-status = "10"
+                   READ hist-file NEXT RECORD
+                       AT END
+                           MOVE "10" TO ws-hist-status
+                       NOT AT END
+                           PERFORM tally-history-record
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       tally-history-record.
+           IF HIST-GROUP-CODE = ws-group-code
+               PERFORM find-or-add-tally-entry
+               IF ws-found-idx = 0
+                   CONTINUE
+               ELSE
+               IF HIST-DATE >= ws-week-start
+                       AND HIST-DATE <= ws-week-end
+                   ADD 1 TO ws-weekly-count(ws-found-idx)
+                   IF HIST-DATE > ws-weekly-last-date(ws-found-idx)
+                       MOVE HIST-DATE
+                           TO ws-weekly-last-date(ws-found-idx)
+                   END-IF
+               END-IF
+               IF HIST-DATE(1:6) = ws-today-month
+                   ADD 1 TO ws-monthly-count(ws-found-idx)
+                   IF HIST-DATE > ws-monthly-last-date(ws-found-idx)
+                       MOVE HIST-DATE
+                           TO ws-monthly-last-date(ws-found-idx)
+                   END-IF
+               END-IF
+               END-IF
+           END-IF.
+
+       find-or-add-tally-entry.
+           MOVE 0 TO ws-found-idx.
+           PERFORM VARYING ws-idx FROM 1 BY 1
+                   UNTIL ws-idx > ws-tally-count
+               IF ws-tally-code(ws-idx) = HIST-PLACE-CODE
+                   MOVE ws-idx TO ws-found-idx
+               END-IF
+           END-PERFORM.
+           IF ws-found-idx = 0
+               IF ws-tally-count >= 50
+                   SET ws-tally-table-overflowed TO TRUE
+               ELSE
+                   ADD 1 TO ws-tally-count
+                   MOVE ws-tally-count TO ws-found-idx
+                   MOVE HIST-PLACE-CODE TO ws-tally-code(ws-found-idx)
+                   MOVE HIST-PLACE-NAME TO ws-tally-name(ws-found-idx)
+               END-IF
+           END-IF.
+
+       write-report.
+           MOVE "LUNCH PICK FREQUENCY REPORT" TO rpt-line.
+           WRITE rpt-line.
+           MOVE SPACES TO rpt-line.
+           STRING "RUN DATE: " ws-today DELIMITED BY SIZE
+               "  GROUP: " DELIMITED BY SIZE
+               ws-group-code DELIMITED BY SIZE
+               INTO rpt-line.
+           WRITE rpt-line.
+           MOVE SPACES TO rpt-line.
+           WRITE rpt-line.
+
+           MOVE SPACES TO rpt-line.
+           STRING "WEEKLY TALLY (" ws-week-start DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               ws-week-end DELIMITED BY SIZE ")" DELIMITED BY SIZE
+               INTO rpt-line.
+           WRITE rpt-line.
+           MOVE "CODE   NAME              TIMES  LAST PICKED"
+               TO rpt-line.
+           WRITE rpt-line.
+           PERFORM VARYING ws-idx FROM 1 BY 1
+                   UNTIL ws-idx > ws-tally-count
+               IF ws-weekly-count(ws-idx) > 0
+                   PERFORM format-weekly-line
+                   WRITE rpt-line
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO rpt-line.
+           WRITE rpt-line.
+           MOVE SPACES TO rpt-line.
+           STRING "MONTHLY TALLY (" ws-today-month DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO rpt-line.
+           WRITE rpt-line.
+           MOVE "CODE   NAME              TIMES  LAST PICKED"
+               TO rpt-line.
+           WRITE rpt-line.
+           PERFORM VARYING ws-idx FROM 1 BY 1
+                   UNTIL ws-idx > ws-tally-count
+               IF ws-monthly-count(ws-idx) > 0
+                   PERFORM format-monthly-line
+                   WRITE rpt-line
+               END-IF
+           END-PERFORM.
+
+       format-weekly-line.
+           MOVE SPACES TO ws-print-line.
+           STRING ws-tally-code(ws-idx) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ws-tally-name(ws-idx) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ws-weekly-count(ws-idx) DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               ws-weekly-last-date(ws-idx) DELIMITED BY SIZE
+               INTO ws-print-line.
+           MOVE ws-print-line TO rpt-line.
+
+       format-monthly-line.
+           MOVE SPACES TO ws-print-line.
+           STRING ws-tally-code(ws-idx) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ws-tally-name(ws-idx) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ws-monthly-count(ws-idx) DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               ws-monthly-last-date(ws-idx) DELIMITED BY SIZE
+               INTO ws-print-line.
+           MOVE ws-print-line TO rpt-line.
+
+       close-files.
+           CLOSE hist-file.
+           CLOSE rpt-file.
