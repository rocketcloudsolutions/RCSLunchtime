@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lunchNotify.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT hist-file ASSIGN TO "HIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS ws-hist-status.
+
+           SELECT notify-file ASSIGN TO "NOTIFYOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-notify-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  hist-file.
+           COPY HISTREC.
+
+       FD  notify-file.
+           01 notify-line pic x(160).
+
+       WORKING-STORAGE SECTION.
+           01 ws-hist-status pic xx.
+           01 ws-notify-status pic xx.
+
+           01 ws-group-code pic x(4) value spaces.
+
+           01 ws-current-date pic x(21).
+           01 ws-today pic 9(8).
+
+           01 ws-found-flag pic x value "N".
+              88 ws-pick-found value "Y".
+           01 ws-todays-code pic x(6).
+           01 ws-todays-name pic x(17).
+           01 ws-todays-type pic x.
+
+           01 ws-channel pic x.
+
+       PROCEDURE DIVISION.
+       main-control.
+           PERFORM get-todays-date.
+           PERFORM get-group-code.
+           PERFORM find-todays-pick.
+           IF NOT ws-pick-found
+               DISPLAY "NO PICK RECORDED FOR TODAY - NOTHING TO SEND"
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           DISPLAY "NOTIFY VIA (E)MAIL OR (S)LACK: ".
+           ACCEPT ws-channel.
+           PERFORM write-notification.
+           goback.
+
+       get-todays-date.
+           MOVE FUNCTION CURRENT-DATE TO ws-current-date.
+           MOVE ws-current-date(1:8) TO ws-today.
+
+      *    Each group/office gets its own announcement (Req 007).
+       get-group-code.
+           DISPLAY "ENTER GROUP/OFFICE CODE (4 CHARS): ".
+           ACCEPT ws-group-code.
+
+      *    Today may have more than one HIST record if the job ran
+      *    more than once - the highest HIST-SEQ-NO is the one that
+      *    actually stands (see randomLunch's record-pick-in-history).
+       find-todays-pick.
+           OPEN INPUT hist-file.
+           IF ws-hist-status NOT = "00"
+               DISPLAY "NO HISTORY FILE FOUND"
+           ELSE
+               PERFORM UNTIL ws-hist-status = "10"
+                   READ hist-file NEXT RECORD
+                       AT END
+                           MOVE "10" TO ws-hist-status
+                       NOT AT END
+                           PERFORM capture-if-todays-latest
+                   END-READ
+               END-PERFORM
+               CLOSE hist-file
+           END-IF.
+
+       capture-if-todays-latest.
+           IF HIST-DATE = ws-today AND HIST-GROUP-CODE = ws-group-code
+               MOVE "Y" TO ws-found-flag
+               MOVE HIST-PLACE-CODE TO ws-todays-code
+               MOVE HIST-PLACE-NAME TO ws-todays-name
+               MOVE HIST-PICK-TYPE TO ws-todays-type
+           END-IF.
+
+       write-notification.
+           OPEN OUTPUT notify-file.
+           EVALUATE ws-channel
+               WHEN "S" WHEN "s"
+                   PERFORM format-slack-message
+               WHEN OTHER
+                   PERFORM format-email-message
+           END-EVALUATE.
+           WRITE notify-line.
+           CLOSE notify-file.
+
+      *    Slack incoming-webhook payloads are JSON - this is the
+      *    literal request body a follow-on webhook-posting utility
+      *    (outside COBOL's reach) reads from NOTIFYOUT and POSTs.
+       format-slack-message.
+           MOVE SPACES TO notify-line.
+           STRING '{"text":"Today''s lunch pick (' DELIMITED BY SIZE
+               ws-today DELIMITED BY SIZE
+               '): ' DELIMITED BY SIZE
+               FUNCTION TRIM(ws-todays-name) DELIMITED BY SIZE
+               ' (' DELIMITED BY SIZE
+               FUNCTION TRIM(ws-todays-code) DELIMITED BY SIZE
+               ')"}' DELIMITED BY SIZE
+               INTO notify-line.
+
+       format-email-message.
+           MOVE SPACES TO notify-line.
+           STRING "SUBJECT: Today's lunch pick - " DELIMITED BY SIZE
+               FUNCTION TRIM(ws-todays-name) DELIMITED BY SIZE
+               "  BODY: The pick for " DELIMITED BY SIZE
+               ws-today DELIMITED BY SIZE
+               " is " DELIMITED BY SIZE
+               FUNCTION TRIM(ws-todays-name) DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               FUNCTION TRIM(ws-todays-code) DELIMITED BY SIZE
+               ")." DELIMITED BY SIZE
+               INTO notify-line.
