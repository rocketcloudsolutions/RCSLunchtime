@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lunchRecon.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT hist-file ASSIGN TO "HIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS ws-hist-status.
+
+           SELECT exp-file ASSIGN TO "EXPIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-exp-status.
+
+           SELECT recon-file ASSIGN TO "RECONOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-recon-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  hist-file.
+           COPY HISTREC.
+
+       FD  exp-file.
+           01 exp-record.
+            02 exp-group pic x(4).
+            02 exp-date pic 9(8).
+            02 exp-place-code pic x(6).
+            02 exp-amount pic 9(5)v99.
+
+       FD  recon-file.
+           01 recon-line pic x(80).
+
+       WORKING-STORAGE SECTION.
+           01 ws-hist-status pic xx.
+           01 ws-exp-status pic xx.
+           01 ws-recon-status pic xx.
+
+           01 ws-group-code pic x(4) value spaces.
+
+      *    One entry per date this group picked a place - an override
+      *    (Req 004) replaces the random pick for the same date since
+      *    the higher HIST-SEQ-NO is the pick that actually happened.
+           01 ws-pick-table.
+            02 ws-pick-entry occurs 50 times indexed by ws-idx.
+             03 ws-pick-date pic 9(8).
+             03 ws-pick-seq pic 9(4).
+             03 ws-pick-code pic x(6).
+             03 ws-pick-name pic x(17).
+             03 ws-pick-matched-flag pic x value "N".
+                88 ws-pick-is-matched value "Y".
+           01 ws-pick-count pic 9(4) value 0.
+           01 ws-pick-overflow-flag pic x value "N".
+              88 ws-pick-table-overflowed value "Y".
+
+           01 ws-exp-table.
+            02 ws-exp-entry occurs 50 times indexed by ws-idx2.
+             03 ws-exp-tab-date pic 9(8).
+             03 ws-exp-tab-code pic x(6).
+             03 ws-exp-tab-amount pic 9(5)v99.
+             03 ws-exp-matched-flag pic x value "N".
+                88 ws-exp-is-matched value "Y".
+           01 ws-exp-count pic 9(4) value 0.
+           01 ws-exp-overflow-flag pic x value "N".
+              88 ws-exp-table-overflowed value "Y".
+
+           01 ws-found-idx pic 9(4) value 0.
+
+           01 ws-current-date pic x(21).
+           01 ws-today pic 9(8).
+
+           01 ws-print-line pic x(80).
+           01 ws-print-amount pic zz,zz9.99.
+
+       PROCEDURE DIVISION.
+       main-control.
+           PERFORM get-todays-date.
+           PERFORM get-group-code.
+           PERFORM open-files.
+           PERFORM load-history-picks.
+           IF ws-pick-table-overflowed
+               DISPLAY "ERROR: MORE THAN 50 DISTINCT PICK DATES FOR "
+                   "THIS GROUP - RAISE ws-pick-table'S OCCURS LIMIT"
+               PERFORM close-files
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM load-expense-feed.
+           IF ws-exp-table-overflowed
+               DISPLAY "ERROR: MORE THAN 50 EXPENSE FEED ROWS FOR "
+                   "THIS GROUP - RAISE ws-exp-table'S OCCURS LIMIT"
+               PERFORM close-files
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM write-report-header.
+           PERFORM match-picks-to-expenses.
+           PERFORM report-unmatched-expenses.
+           PERFORM close-files.
+           goback.
+
+       get-todays-date.
+           MOVE FUNCTION CURRENT-DATE TO ws-current-date.
+           MOVE ws-current-date(1:8) TO ws-today.
+
+      *    Reconciliation is per group/office (Req 007), same as the
+      *    report and notification steps.
+       get-group-code.
+           DISPLAY "ENTER GROUP/OFFICE CODE FOR RECON (4 CHARS): ".
+           ACCEPT ws-group-code.
+
+       open-files.
+           OPEN INPUT hist-file.
+           OPEN INPUT exp-file.
+           OPEN OUTPUT recon-file.
+
+       load-history-picks.
+           IF ws-hist-status NOT = "00"
+               DISPLAY "NO HISTORY FILE - NOTHING TO RECONCILE"
+           ELSE
+               PERFORM UNTIL ws-hist-status = "10"
+                   READ hist-file NEXT RECORD
+                       AT END
+                           MOVE "10" TO ws-hist-status
+                       NOT AT END
+                           PERFORM add-or-replace-pick
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       add-or-replace-pick.
+           IF HIST-GROUP-CODE = ws-group-code
+               PERFORM find-pick-for-date
+               IF ws-found-idx = 0
+                   IF ws-pick-count >= 50
+                       SET ws-pick-table-overflowed TO TRUE
+                   ELSE
+                       ADD 1 TO ws-pick-count
+                       MOVE ws-pick-count TO ws-found-idx
+                       MOVE HIST-DATE TO ws-pick-date(ws-found-idx)
+                       MOVE HIST-SEQ-NO TO ws-pick-seq(ws-found-idx)
+                       MOVE HIST-PLACE-CODE
+                           TO ws-pick-code(ws-found-idx)
+                       MOVE HIST-PLACE-NAME
+                           TO ws-pick-name(ws-found-idx)
+                   END-IF
+               ELSE
+                   IF HIST-SEQ-NO > ws-pick-seq(ws-found-idx)
+                       MOVE HIST-SEQ-NO TO ws-pick-seq(ws-found-idx)
+                       MOVE HIST-PLACE-CODE
+                           TO ws-pick-code(ws-found-idx)
+                       MOVE HIST-PLACE-NAME
+                           TO ws-pick-name(ws-found-idx)
+                   END-IF
+               END-IF
+           END-IF.
+
+       find-pick-for-date.
+           MOVE 0 TO ws-found-idx.
+           PERFORM VARYING ws-idx FROM 1 BY 1
+                   UNTIL ws-idx > ws-pick-count
+               IF ws-pick-date(ws-idx) = HIST-DATE
+                   MOVE ws-idx TO ws-found-idx
+               END-IF
+           END-PERFORM.
+
+       load-expense-feed.
+           IF ws-exp-status NOT = "00"
+               DISPLAY "NO EXPENSE FEED - NOTHING TO MATCH AGAINST"
+           ELSE
+               PERFORM UNTIL ws-exp-status = "10"
+                   READ exp-file
+                       AT END
+                           MOVE "10" TO ws-exp-status
+                       NOT AT END
+                           PERFORM add-expense-if-wanted
+                   END-READ
+               END-PERFORM
+               CLOSE exp-file
+           END-IF.
+
+       add-expense-if-wanted.
+           IF exp-group = ws-group-code
+               IF ws-exp-count >= 50
+                   SET ws-exp-table-overflowed TO TRUE
+               ELSE
+                   ADD 1 TO ws-exp-count
+                   MOVE exp-date TO ws-exp-tab-date(ws-exp-count)
+                   MOVE exp-place-code
+                       TO ws-exp-tab-code(ws-exp-count)
+                   MOVE exp-amount TO ws-exp-tab-amount(ws-exp-count)
+               END-IF
+           END-IF.
+
+       write-report-header.
+           MOVE "LUNCH PICK / EXPENSE RECONCILIATION" TO recon-line.
+           WRITE recon-line.
+           MOVE SPACES TO recon-line.
+           STRING "RUN DATE: " ws-today DELIMITED BY SIZE
+               "  GROUP: " DELIMITED BY SIZE
+               ws-group-code DELIMITED BY SIZE
+               INTO recon-line.
+           WRITE recon-line.
+           MOVE SPACES TO recon-line.
+           WRITE recon-line.
+
+      *    One expense record is expected per pick date (Req 009) - a
+      *    pick with no matching date in the feed, or an expensed date
+      *    that doesn't match the place actually picked, is flagged.
+       match-picks-to-expenses.
+           PERFORM VARYING ws-idx FROM 1 BY 1
+                   UNTIL ws-idx > ws-pick-count
+               PERFORM find-expense-for-pick
+               IF ws-found-idx = 0
+                   PERFORM format-pick-no-expense-line
+               ELSE
+                   SET ws-exp-is-matched(ws-found-idx) TO TRUE
+                   IF ws-exp-tab-code(ws-found-idx)
+                           = ws-pick-code(ws-idx)
+                       PERFORM format-reconciled-line
+                   ELSE
+                       PERFORM format-place-mismatch-line
+                   END-IF
+               END-IF
+               WRITE recon-line FROM ws-print-line
+           END-PERFORM.
+
+       find-expense-for-pick.
+           MOVE 0 TO ws-found-idx.
+           PERFORM VARYING ws-idx2 FROM 1 BY 1
+                   UNTIL ws-idx2 > ws-exp-count
+               IF ws-exp-tab-date(ws-idx2) = ws-pick-date(ws-idx)
+                   MOVE ws-idx2 TO ws-found-idx
+               END-IF
+           END-PERFORM.
+
+       format-pick-no-expense-line.
+           MOVE SPACES TO ws-print-line.
+           STRING ws-pick-date(ws-idx) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ws-pick-code(ws-idx) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ws-pick-name(ws-idx) DELIMITED BY SIZE
+               " - PICKED, NO EXPENSE ON FILE" DELIMITED BY SIZE
+               INTO ws-print-line.
+
+       format-reconciled-line.
+           MOVE ws-exp-tab-amount(ws-found-idx) TO ws-print-amount.
+           MOVE SPACES TO ws-print-line.
+           STRING ws-pick-date(ws-idx) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ws-pick-code(ws-idx) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ws-pick-name(ws-idx) DELIMITED BY SIZE
+               " - RECONCILED, $" DELIMITED BY SIZE
+               ws-print-amount DELIMITED BY SIZE
+               INTO ws-print-line.
+
+       format-place-mismatch-line.
+           MOVE SPACES TO ws-print-line.
+           STRING ws-pick-date(ws-idx) DELIMITED BY SIZE
+               " - PICKED " DELIMITED BY SIZE
+               ws-pick-code(ws-idx) DELIMITED BY SIZE
+               " BUT EXPENSED AT " DELIMITED BY SIZE
+               ws-exp-tab-code(ws-found-idx) DELIMITED BY SIZE
+               INTO ws-print-line.
+
+       report-unmatched-expenses.
+           PERFORM VARYING ws-idx2 FROM 1 BY 1
+                   UNTIL ws-idx2 > ws-exp-count
+               IF NOT ws-exp-is-matched(ws-idx2)
+                   PERFORM format-expense-no-pick-line
+                   WRITE recon-line FROM ws-print-line
+               END-IF
+           END-PERFORM.
+
+       format-expense-no-pick-line.
+           MOVE ws-exp-tab-amount(ws-idx2) TO ws-print-amount.
+           MOVE SPACES TO ws-print-line.
+           STRING ws-exp-tab-date(ws-idx2) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               ws-exp-tab-code(ws-idx2) DELIMITED BY SIZE
+               " - EXPENSED $" DELIMITED BY SIZE
+               ws-print-amount DELIMITED BY SIZE
+               ", NO PICK ON FILE" DELIMITED BY SIZE
+               INTO ws-print-line.
+
+       close-files.
+           CLOSE hist-file.
+           CLOSE recon-file.
