@@ -0,0 +1,28 @@
+      ******************************************************************
+      *    PLACEREC.CPY
+      *    Record layout for the lunch-places master file (PLACES.DAT).
+      *    Keyed by group/office code + place code (Req 007) so each
+      *    office's pool is independent even when codes are reused.
+      ******************************************************************
+           01 PLACE-RECORD.
+           05 PLACE-KEY.
+            10 PLACE-GROUP-CODE     PIC X(4).
+            10 PLACE-CODE           PIC X(6).
+           05 PLACE-NAME            PIC X(17).
+           05 PLACE-CUISINE-CODE    PIC X(10).
+           05 PLACE-PRICE-BAND      PIC 9.
+           05 PLACE-DIETARY-FLAGS.
+            10 PLACE-VEGETARIAN-FLAG  PIC X.
+               88 PLACE-IS-VEGETARIAN   VALUE "Y".
+            10 PLACE-VEGAN-FLAG        PIC X.
+               88 PLACE-IS-VEGAN        VALUE "Y".
+            10 PLACE-HALAL-FLAG        PIC X.
+               88 PLACE-IS-HALAL        VALUE "Y".
+            10 PLACE-GLUTEN-FREE-FLAG  PIC X.
+               88 PLACE-IS-GLUTEN-FREE  VALUE "Y".
+           05 PLACE-ACTIVE-FLAG     PIC X.
+              88 PLACE-IS-ACTIVE       VALUE "Y".
+              88 PLACE-IS-INACTIVE     VALUE "N".
+           05 PLACE-MAX-CAPACITY    PIC 9(3).
+           05 PLACE-RESERVATION-FLAG PIC X.
+              88 PLACE-NEEDS-RESERVATION VALUE "Y".
