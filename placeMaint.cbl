@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. placeMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT place-file ASSIGN TO "PLACES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PLACE-KEY
+               FILE STATUS IS ws-place-status.
+
+           SELECT seed-file ASSIGN TO "SEEDIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-seed-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  place-file.
+           COPY PLACEREC.
+
+       FD  seed-file.
+           01 seed-record.
+            02 seed-group pic x(4).
+            02 seed-code pic x(6).
+            02 seed-name pic x(17).
+            02 seed-cuisine pic x(10).
+            02 seed-price pic 9.
+            02 seed-vegetarian pic x.
+            02 seed-vegan pic x.
+            02 seed-halal pic x.
+            02 seed-gluten-free pic x.
+            02 seed-active pic x.
+            02 seed-max-capacity pic 9(3).
+            02 seed-reservation pic x.
+
+       WORKING-STORAGE SECTION.
+           01 ws-place-status pic xx.
+           01 ws-seed-status pic xx.
+           01 ws-choice pic x.
+           01 ws-eof-flag pic x value "N".
+              88 ws-at-eof value "Y".
+           01 ws-list-group-filter pic x(4) value spaces.
+
+       PROCEDURE DIVISION.
+       main-control.
+           DISPLAY "PLACE MAINTENANCE - (A)dd (D)eactivate "
+               "(L)ist (S)eed-load (X)it".
+           ACCEPT ws-choice.
+           EVALUATE ws-choice
+               WHEN "A" WHEN "a"
+                   PERFORM add-place
+               WHEN "D" WHEN "d"
+                   PERFORM deactivate-place
+               WHEN "L" WHEN "l"
+                   PERFORM list-places
+               WHEN "S" WHEN "s"
+                   PERFORM seed-load-places
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           goback.
+
+       add-place.
+           OPEN I-O place-file.
+           IF ws-place-status = "35"
+               CLOSE place-file
+               OPEN OUTPUT place-file
+               CLOSE place-file
+               OPEN I-O place-file
+           END-IF.
+           DISPLAY "ENTER GROUP/OFFICE CODE (4 CHARS): ".
+           ACCEPT PLACE-GROUP-CODE.
+           DISPLAY "ENTER PLACE CODE (6 CHARS): ".
+           ACCEPT PLACE-CODE.
+           DISPLAY "ENTER PLACE NAME (UP TO 17 CHARS): ".
+           ACCEPT PLACE-NAME.
+           DISPLAY "ENTER CUISINE CODE (UP TO 10 CHARS): ".
+           ACCEPT PLACE-CUISINE-CODE.
+           DISPLAY "ENTER PRICE BAND (1-9): ".
+           ACCEPT PLACE-PRICE-BAND.
+           DISPLAY "VEGETARIAN-FRIENDLY? (Y/N): ".
+           ACCEPT PLACE-VEGETARIAN-FLAG.
+           DISPLAY "VEGAN-FRIENDLY? (Y/N): ".
+           ACCEPT PLACE-VEGAN-FLAG.
+           DISPLAY "HALAL? (Y/N): ".
+           ACCEPT PLACE-HALAL-FLAG.
+           DISPLAY "GLUTEN-FREE-FRIENDLY? (Y/N): ".
+           ACCEPT PLACE-GLUTEN-FREE-FLAG.
+           DISPLAY "MAX PARTY SIZE IT CAN SEAT (0-999): ".
+           ACCEPT PLACE-MAX-CAPACITY.
+           DISPLAY "RESERVATION NEEDED? (Y/N): ".
+           ACCEPT PLACE-RESERVATION-FLAG.
+           SET PLACE-IS-ACTIVE TO TRUE.
+           WRITE PLACE-RECORD
+               INVALID KEY
+                   DISPLAY "PLACE CODE ALREADY EXISTS - NOT ADDED"
+           END-WRITE.
+           CLOSE place-file.
+
+       deactivate-place.
+           OPEN I-O place-file.
+           IF ws-place-status = "35"
+               CLOSE place-file
+               OPEN OUTPUT place-file
+               CLOSE place-file
+               OPEN I-O place-file
+           END-IF.
+           DISPLAY "ENTER GROUP/OFFICE CODE (4 CHARS): ".
+           ACCEPT PLACE-GROUP-CODE.
+           DISPLAY "ENTER PLACE CODE TO DEACTIVATE: ".
+           ACCEPT PLACE-CODE.
+           READ place-file
+               INVALID KEY
+                   DISPLAY "PLACE CODE NOT FOUND"
+               NOT INVALID KEY
+                   SET PLACE-IS-INACTIVE TO TRUE
+                   REWRITE PLACE-RECORD
+           END-READ.
+           CLOSE place-file.
+
+       list-places.
+           DISPLAY "GROUP/OFFICE CODE TO LIST (BLANK FOR ALL): ".
+           ACCEPT ws-list-group-filter.
+           OPEN INPUT place-file.
+           IF ws-place-status NOT = "00"
+               DISPLAY "PLACES NOT FOUND"
+           ELSE
+               PERFORM UNTIL ws-place-status = "10"
+                   READ place-file NEXT RECORD
+                       AT END
+                           MOVE "10" TO ws-place-status
+                       NOT AT END
+                           PERFORM display-place-if-wanted
+                   END-READ
+               END-PERFORM
+               CLOSE place-file
+           END-IF.
+
+       display-place-if-wanted.
+           IF ws-list-group-filter = SPACES
+                   OR PLACE-GROUP-CODE = ws-list-group-filter
+               DISPLAY PLACE-GROUP-CODE " " PLACE-CODE " "
+                   PLACE-NAME " " PLACE-CUISINE-CODE " $"
+                   PLACE-PRICE-BAND " " PLACE-ACTIVE-FLAG
+                   " SEATS " PLACE-MAX-CAPACITY
+                   " RSVP " PLACE-RESERVATION-FLAG
+           END-IF.
+
+       seed-load-places.
+           OPEN INPUT seed-file.
+           IF ws-seed-status NOT = "00"
+               DISPLAY "COULD NOT OPEN SEEDIN - STATUS "
+                   ws-seed-status
+           ELSE
+               OPEN OUTPUT place-file
+               CLOSE place-file
+               OPEN I-O place-file
+               PERFORM UNTIL ws-at-eof
+                   READ seed-file
+                       AT END
+                           MOVE "Y" TO ws-eof-flag
+                       NOT AT END
+                           MOVE seed-group TO PLACE-GROUP-CODE
+                           MOVE seed-code TO PLACE-CODE
+                           MOVE seed-name TO PLACE-NAME
+                           MOVE seed-cuisine TO PLACE-CUISINE-CODE
+                           MOVE seed-price TO PLACE-PRICE-BAND
+                           MOVE seed-vegetarian
+                               TO PLACE-VEGETARIAN-FLAG
+                           MOVE seed-vegan TO PLACE-VEGAN-FLAG
+                           MOVE seed-halal TO PLACE-HALAL-FLAG
+                           MOVE seed-gluten-free
+                               TO PLACE-GLUTEN-FREE-FLAG
+                           MOVE seed-active TO PLACE-ACTIVE-FLAG
+                           MOVE seed-max-capacity
+                               TO PLACE-MAX-CAPACITY
+                           MOVE seed-reservation
+                               TO PLACE-RESERVATION-FLAG
+                           WRITE PLACE-RECORD
+                               INVALID KEY
+                                   DISPLAY "DUPLICATE CODE SKIPPED: "
+                                       seed-code
+                           END-WRITE
+                   END-READ
+               END-PERFORM
+               CLOSE place-file
+               CLOSE seed-file
+           END-IF.
