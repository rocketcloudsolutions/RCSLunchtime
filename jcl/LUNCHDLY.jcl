@@ -0,0 +1,78 @@
+//LUNCHDLY JOB (ACCTNO),'DAILY LUNCH PICK',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS RANDOMLUNCH EACH WEEKDAY MORNING AND ARCHIVES THE PICK
+//* TO A NEW GDG GENERATION OF RCS.LUNCH.PICKOUT (REQ 005). THE
+//* SHOP SCHEDULER (E.G. CA-7/CONTROL-M) OWNS THE MON-FRI CALENDAR -
+//* THIS JCL HAS NO DAY-OF-WEEK LOGIC OF ITS OWN, THE SAME WAY
+//* RANDOMLUNCH ITSELF DOES NOT CARE WHO SUBMITS IT OR WHEN.
+//*
+//* RANDOMLUNCH WRITES THE HIST RECORD DIRECTLY AS PART OF STEP010
+//* (SEE REQ 001/004), SO THE GDG GENERATION PRODUCED HERE IS THE
+//* DURABLE AUDIT COPY OF THAT SAME PICK RATHER THAN A SEPARATE
+//* FEED THAT HAS TO BE LOADED INTO HIST AFTERWARDS.
+//*
+//* PLACES AND HIST ARE SHARED DATASETS ACROSS EVERY OFFICE - EACH
+//* GROUP'S POOL AND HISTORY ARE KEPT SEPARATE BY GROUP CODE WITHIN
+//* THE KEYS THEMSELVES (REQ 007), NOT BY SEPARATE DATASETS. THIS
+//* MEMBER RUNS THE DOWNTOWN (DOWN) OFFICE; OTHER OFFICES SUBMIT
+//* THEIR OWN COPY OF THIS MEMBER (E.G. LUNCHUPT FOR UPTN) WITH ONLY
+//* THE GROUP-CODE SYSIN CARD CHANGED.
+//*
+//* THE SYSIN BELOW ANSWERS RANDOMLUNCH'S FIVE PROMPTS FOR AN
+//* UNATTENDED RUN: GROUP/OFFICE CODE, CUISINE FILTER (BLANK=ANY),
+//* DIETARY FILTER (BLANK=ANY), PARTY SIZE (0=DON'T CARE), ACCEPT
+//* TODAY'S PICK (Y) - SEE REQ 002, REQ 004, REQ 007 AND REQ 008.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RANDOMLUNCH
+//STEPLIB  DD   DSN=RCS.LUNCH.LOADLIB,DISP=SHR
+//PLACES   DD   DSN=RCS.LUNCH.PLACES,DISP=SHR
+//HIST     DD   DSN=RCS.LUNCH.HIST,DISP=SHR
+//PICKOUT  DD   DSN=RCS.LUNCH.PICKOUT(+1),DISP=(NEW,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+DOWN
+
+
+0
+Y
+/*
+//*--------------------------------------------------------------*
+//* STEP020 READS TODAY'S HIST RECORD (JUST WRITTEN BY STEP010)
+//* AND BUILDS THE SLACK WEBHOOK PAYLOAD INTO NOTIFYOUT (REQ 006).
+//* ACTUALLY POSTING THAT PAYLOAD TO THE WEBHOOK URL IS OUTSIDE
+//* COBOL'S REACH, SO STEP030 HANDS THE DATASET TO THE SITE'S USS
+//* CURL UTILITY VIA BPXBATCH - THE SAME WAY ANY MAINFRAME SHOP
+//* BRIDGES JCL TO AN HTTP-SPEAKING WORLD.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=LUNCHNOTIFY,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=RCS.LUNCH.LOADLIB,DISP=SHR
+//HIST     DD   DSN=RCS.LUNCH.HIST,DISP=SHR
+//NOTIFYOUT DD  DSN=&&NOTIFYOUT,DISP=(NEW,PASS),
+//             DCB=(RECFM=FB,LRECL=160,BLKSIZE=0),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+DOWN
+S
+/*
+//STEP030  EXEC PGM=BPXBATCH,COND=(0,NE,STEP020)
+//* BPXBATCH DOES NOT RUN A LOGIN SHELL AND DOES NOT INHERIT THE
+//* SUBMITTER'S ENVIRONMENT - STDENV BELOW IS WHAT ACTUALLY GETS
+//* LUNCH_SLACK_WEBHOOK_URL INTO THE SHELL COMMAND'S ENVIRONMENT.
+//* SITE SECURITY SHOULD REPLACE THIS CARD WITH A REFERENCE TO
+//* WHEREVER THE REAL WEBHOOK URL IS KEPT (E.G. RACF-PROTECTED
+//* DATASET), NOT A LITERAL VALUE IN A JCL MEMBER.
+//STDENV   DD   *
+LUNCH_SLACK_WEBHOOK_URL=https://hooks.example.com/services/CHANGEME
+/*
+//STDPARM  DD   *
+SH curl -s -X POST -H "Content-type: application/json"
+   -d @"//DD:NOTIFYOUT" "${LUNCH_SLACK_WEBHOOK_URL}"
+/*
+//STDIN    DD   DUMMY
+//STDOUT   DD   SYSOUT=*
+//STDERR   DD   SYSOUT=*
+//NOTIFYOUT DD  DSN=&&NOTIFYOUT,DISP=(OLD,DELETE)
